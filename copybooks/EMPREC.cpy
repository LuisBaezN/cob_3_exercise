@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EMPREC - Employee master record layout.
+      * Shared by 3EMP-SAL (read) and EMPMAINT (add/change/inactivate).
+      ******************************************************************
+       01  EMP-REG.
+           02 EMP-NOMI PIC 9(06).
+           02 EMP-NOMB PIC X(20).
+           02 EMP-DEPT PIC X(20).
+           02 EMP-PERC PIC 9(05)V99.
+           02 EMP-DEDU PIC 9(05).
+           02 EMP-STATUS PIC X(01).
