@@ -9,17 +9,37 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEES ASSIGN TO DISK.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS WS-EMPLOYEES-STATUS.
            SELECT EMPSAL ASSIGN TO DISK.
+           SELECT EXCSAL ASSIGN TO DISK.
+           SELECT DEPARTMENTS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-IN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT DEPTHIST ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DH-KEY
+               FILE STATUS IS WS-DEPTHIST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT GLEXTRACT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPTFILE ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANKRPT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTWK-TOP ASSIGN TO DISK.
+           SELECT SORTWK-BOT ASSIGN TO DISK.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEES.
-       01  EMP-REG.
-           02 EMP-NOMI PIC 9(06).
-           02 EMP-NOMB PIC X(20).
-           02 EMP-DEPT PIC X(20).
-           02 EMP-PERC PIC 9(05)V99.
-           02 EMP-DEDU PIC 9(05).
+           COPY EMPREC.
        FD  EMPSAL.
        01  EMS-REG.
            02 EMS-NOMI PIC 9(06).
@@ -27,77 +47,612 @@
            02 EMS-DEPT PIC X(20).
            02 EMS-PERC PIC 9(05)V99.
            02 EMS-DEDU PIC 9(05).
+           02 EMS-ISR PIC 9(05).
+           02 EMS-IMSS PIC 9(05).
+           02 EMS-OTRAS-DEDU PIC 9(05).
            02 EMS-SALA PIC S9(05)V99.
+       FD  EXCSAL.
+       01  EXC-REG.
+           02 EXC-NOMI PIC 9(06).
+           02 EXC-NOMB PIC X(20).
+           02 EXC-DEPT PIC X(20).
+           02 EXC-PERC PIC 9(05)V99.
+           02 EXC-DEDU PIC 9(05).
+           02 EXC-SALA PIC S9(05)V99.
+           02 EXC-MOTIVO PIC X(40).
+       FD  DEPARTMENTS.
+           COPY DEPTREC.
+       FD  CONTROL-IN.
+       01  CTL-REG.
+           02 CTL-EMP-COUNT PIC 9(05).
+           02 CTL-GROSS-TOTAL PIC 9(09)V99.
+       FD  DEPTHIST.
+       01  DH-REG.
+           02 DH-KEY.
+               03 DH-DEPT-CODE PIC X(03).
+               03 DH-PERIOD PIC X(06).
+           02 DH-DEPT-NAME PIC X(20).
+           02 DH-TOTAL PIC S9(07)V99.
+       FD  CHECKPOINT-FILE.
+       01  CK-REG.
+           02 CK-LAST-NOMI PIC 9(06).
+           02 CK-PERIOD PIC X(06).
+           02 CK-HIST-DONE PIC X(01).
+       FD  GLEXTRACT.
+       01  GL-REG.
+           02 GL-CC PIC X(06).
+           02 GL-DEBIT PIC 9(09)V99.
+           02 GL-PERIOD PIC X(06).
+       FD  RPTFILE.
+       01  RPT-LINE PIC X(132).
+       FD  RANKRPT.
+       01  RANK-LINE PIC X(132).
+       SD  SORTWK-TOP.
+       01  SW-REG.
+           02 SW-NOMI PIC 9(06).
+           02 SW-NOMB PIC X(20).
+           02 SW-DEPT PIC X(20).
+           02 SW-PERC PIC 9(05)V99.
+           02 SW-DEDU PIC 9(05).
+           02 SW-ISR PIC 9(05).
+           02 SW-IMSS PIC 9(05).
+           02 SW-OTRAS PIC 9(05).
+           02 SW-SALA PIC S9(05)V99.
+       SD  SORTWK-BOT.
+       01  SW2-REG.
+           02 SW2-NOMI PIC 9(06).
+           02 SW2-NOMB PIC X(20).
+           02 SW2-DEPT PIC X(20).
+           02 SW2-PERC PIC 9(05)V99.
+           02 SW2-DEDU PIC 9(05).
+           02 SW2-ISR PIC 9(05).
+           02 SW2-IMSS PIC 9(05).
+           02 SW2-OTRAS PIC 9(05).
+           02 SW2-SALA PIC S9(05)V99.
        WORKING-STORAGE SECTION.
        77  CONT-EMP PIC 9(3).
+       77  CONT-EXC PIC 9(3) VALUE 0.
+       77  CONT-LEIDOS PIC 9(05) VALUE 0.
        77  EMP-EOF PIC 9.
+       77  DEPT-EOF PIC 9.
        77  TOTAL-SALA PIC S9(7)V99.
-       77  I PIC 9.
+       77  TOTAL-PERC PIC S9(09)V99 VALUE 0.
+       77  WS-BALANCE-OK PIC X(01) VALUE "S".
+       77  WS-EMPLOYEES-STATUS PIC X(02).
+       77  WS-DEPTHIST-STATUS PIC X(02).
+       77  WS-CONTROL-STATUS PIC X(02).
+       77  WS-CHECKPOINT-STATUS PIC X(02).
+       77  WS-CURRENT-DATE PIC 9(08).
+       77  WS-PARM PIC X(10) VALUE SPACES.
+       77  WS-RESTART-MODE PIC X(01) VALUE "N".
+       77  WS-RESTART-NOMI PIC 9(06) VALUE 0.
+       77  WS-CONT-CHECK PIC 9(05) VALUE 0.
+       77  WS-CHECKPOINT-EVERY PIC 9(05) VALUE 50.
+       77  WS-RECON-EOF PIC 9 VALUE 0.
+       77  WS-RECON-MAX-NOMI PIC 9(06) VALUE 0.
+       77  WS-RESTART-PERIOD PIC X(06) VALUE SPACES.
+       77  WS-HIST-POSTED PIC X(01) VALUE "N".
+       77  WS-DEPT-MATCH PIC X(01) VALUE "N".
+       77  WS-EXC-MOTIVO PIC X(40) VALUE SPACES.
+       77  WS-PERIOD PIC X(06).
+       77  WS-PAGE-NO PIC 9(03) VALUE 0.
+       77  WS-LINE-COUNT PIC 9(03) VALUE 0.
+       77  WS-LINES-PER-PAGE PIC 9(03) VALUE 20.
+       77  WS-EDIT-DEPTSAL PIC Z,ZZZ,ZZ9.99.
+       77  WS-EDIT-TOTSALA PIC Z,ZZZ,ZZ9.99-.
+       77  WS-EDIT-TOTPERC PIC Z,ZZZ,ZZ9.99-.
+       77  WS-EDIT-CONT PIC ZZ9.
+       77  WS-EDIT-EXC PIC ZZ9.
+       77  WS-SORT-EOF PIC 9 VALUE 0.
+       77  WS-RANK-TOPN PIC 9(02) VALUE 5.
+       77  WS-RANK-COUNTER PIC 9(03) VALUE 0.
+       77  WS-RANK-PREV-DEPT PIC X(20) VALUE SPACES.
+       77  WS-RANK-PAGE-NO PIC 9(03) VALUE 0.
+       77  WS-RANK-LINE-COUNT PIC 9(03) VALUE 0.
+       77  WS-RANK-SECTION PIC X(01) VALUE "T".
+       77  WS-EDIT-RANK-SALA PIC Z,ZZZ,ZZ9.99-.
+       77  WS-EDIT-RANK-POS PIC Z9.
+       77  RANK-DEPT PIC X(20).
+       77  RANK-NOMB PIC X(20).
+       77  RANK-SALA PIC S9(05)V99.
+       77  RANK-POS PIC 9(02).
+       77  I PIC 9(3).
+       77  DEPT-COUNT PIC 9(3) VALUE 0.
+       77  WS-DEPT-MAX PIC 9(3) VALUE 50.
        01  DEPS-SALA-TAB.
-           02 DEPTS-SALA-ROW OCCURS 6 TIMES.
+           02 DEPTS-SALA-ROW OCCURS 1 TO 50 TIMES
+                  DEPENDING ON DEPT-COUNT.
                03 DEPT-SAL PIC S9(05)V99.
        01  DEPTS-NAME-TAB.
-           02 DEPTS-NAMES-ROW OCCURS 6 TIMES.
-               03 DEPT-NAME PIC X(03).
+           02 DEPTS-NAMES-ROW OCCURS 1 TO 50 TIMES
+                  DEPENDING ON DEPT-COUNT.
+               03 DEPT-CODE PIC X(03).
+               03 DEPT-NAME PIC X(20).
+               03 DEPT-CC   PIC X(06).
        PROCEDURE DIVISION.
       *------------------------ Main procedure ------------------------
        MAIN-PROCEDURE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE(1:6) TO WS-PERIOD.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM = "RESTART"
+               MOVE "S" TO WS-RESTART-MODE
+               PERFORM LEE-CHECKPOINT
+               IF WS-RESTART-PERIOD NOT = SPACES
+                       AND WS-RESTART-PERIOD NOT = WS-PERIOD
+                   DISPLAY "ERROR: EL CHECKPOINT PERTENECE AL PERIODO ",
+                           WS-RESTART-PERIOD, " Y LA CORRIDA ACTUAL ES ",
+                           "DEL PERIODO ", WS-PERIOD
+                   DISPLAY "RESTART ABORTADO: VERIFIQUE EL PERIODO ",
+                           "O LIMPIE EL CHECKPOINT ANTERIOR"
+                   STOP RUN
+               END-IF
+           END-IF.
            PERFORM CARGAR-NOMBRES.
+           PERFORM CARGA-CONTROL.
+           IF WS-RESTART-MODE = "S"
+               PERFORM RECONSTRUYE-TOTALES
+           END-IF.
            OPEN INPUT EMPLOYEES.
-           OPEN OUTPUT EMPSAL.
+           IF WS-RESTART-MODE = "S"
+               OPEN EXTEND EMPSAL
+               OPEN EXTEND EXCSAL
+           ELSE
+               OPEN OUTPUT EMPSAL
+               OPEN OUTPUT EXCSAL
+           END-IF.
+           OPEN OUTPUT RPTFILE.
            PERFORM LEE-EMPLEADO.
            PERFORM GENERA-SALARIO UNTIL EMP-EOF = 1.
-      *     PERFORM DISP-DEPT-SAL VARYING I FROM 1 BY 1 UNTIL I > 6.
+           PERFORM GRABA-CHECKPOINT.
            PERFORM DISP-DEPT-SAL-V2.
            DISPLAY "TOTAL DE EMPLEADOS PROCESADOS: ", CONT-EMP.
            DISPLAY "SUELDO TOTAL DE LA EMPRESA: ", TOTAL-SALA.
+           DISPLAY "EMPLEADOS EN EXCEPCION (SUELDO INVALIDO): ",
+                   CONT-EXC.
+           PERFORM VERIFICA-BALANCE.
+           PERFORM IMPRIME-TOTALES.
+           IF WS-HIST-POSTED = "S"
+               DISPLAY "HISTORICO YTD: YA HABIA SIDO ACTUALIZADO PARA ",
+                       "EL PERIODO ", WS-PERIOD, " - SE OMITE"
+           ELSE
+               PERFORM GRABA-HISTORICO
+               MOVE "S" TO WS-HIST-POSTED
+               PERFORM GRABA-CHECKPOINT
+           END-IF.
+           PERFORM GENERA-GL.
 
            CLOSE EMPLOYEES.
            CLOSE EMPSAL.
+           CLOSE EXCSAL.
+           CLOSE RPTFILE.
+           PERFORM GENERA-RANKING.
            STOP RUN.
 
 
 
+      *--------------------- Load control totals ---------------------
+       CARGA-CONTROL.
+           MOVE 0 TO CTL-EMP-COUNT.
+           MOVE 0 TO CTL-GROSS-TOTAL.
+           OPEN INPUT CONTROL-IN.
+           IF WS-CONTROL-STATUS NOT = "35"
+               READ CONTROL-IN
+                   AT END
+                       MOVE 0 TO CTL-EMP-COUNT
+                       MOVE 0 TO CTL-GROSS-TOTAL
+               END-READ
+               CLOSE CONTROL-IN
+           END-IF.
+
+      *------------------------ Balance check ------------------------
+       VERIFICA-BALANCE.
+           MOVE "S" TO WS-BALANCE-OK.
+           IF CTL-EMP-COUNT NOT = CONT-LEIDOS
+               MOVE "N" TO WS-BALANCE-OK.
+           IF CTL-GROSS-TOTAL NOT = TOTAL-PERC
+               MOVE "N" TO WS-BALANCE-OK.
+           DISPLAY "-------- CONTROL DE BALANCEO --------".
+           DISPLAY "EMPLEADOS ESPERADOS: ", CTL-EMP-COUNT,
+                   "   PROCESADOS: ", CONT-LEIDOS.
+           DISPLAY "PERCEPCION ESPERADA: ", CTL-GROSS-TOTAL,
+                   "   ACUMULADA: ", TOTAL-PERC.
+           IF WS-BALANCE-OK = "S"
+               DISPLAY "RESULTADO: CUADRADO (BALANCEADO)"
+           ELSE
+               DISPLAY "RESULTADO: *** FUERA DE BALANCE ***"
+           END-IF.
+
+      *-------------------- Restart checkpoint ------------------------
+       LEE-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-NOMI.
+           MOVE SPACES TO WS-RESTART-PERIOD.
+           MOVE "N" TO WS-HIST-POSTED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO CK-LAST-NOMI
+                       MOVE SPACES TO CK-PERIOD
+                       MOVE "N" TO CK-HIST-DONE
+               END-READ
+               MOVE CK-LAST-NOMI TO WS-RESTART-NOMI
+               MOVE CK-PERIOD TO WS-RESTART-PERIOD
+               MOVE CK-HIST-DONE TO WS-HIST-POSTED
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EMS-NOMI TO CK-LAST-NOMI.
+           MOVE WS-PERIOD TO CK-PERIOD.
+           MOVE WS-HIST-POSTED TO CK-HIST-DONE.
+           WRITE CK-REG.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 0 TO WS-CONT-CHECK.
+
+      *---- Rebuild run totals from already-written output on restart ----
+       RECONSTRUYE-TOTALES.
+           MOVE 0 TO WS-RECON-MAX-NOMI.
+           MOVE 0 TO WS-RECON-EOF.
+           OPEN INPUT EMPSAL.
+           READ EMPSAL AT END MOVE 1 TO WS-RECON-EOF.
+           PERFORM UNTIL WS-RECON-EOF = 1
+               ADD 1 TO CONT-EMP
+               ADD 1 TO CONT-LEIDOS
+               ADD EMS-PERC TO TOTAL-PERC
+               ADD EMS-SALA TO TOTAL-SALA
+               PERFORM SALARIO-DEPT VARYING I FROM 1 BY 1
+                   UNTIL I > DEPT-COUNT
+               IF EMS-NOMI > WS-RECON-MAX-NOMI
+                   MOVE EMS-NOMI TO WS-RECON-MAX-NOMI
+               END-IF
+               READ EMPSAL AT END MOVE 1 TO WS-RECON-EOF
+           END-PERFORM.
+           CLOSE EMPSAL.
+           MOVE 0 TO WS-RECON-EOF.
+           OPEN INPUT EXCSAL.
+           READ EXCSAL AT END MOVE 1 TO WS-RECON-EOF.
+           PERFORM UNTIL WS-RECON-EOF = 1
+               ADD 1 TO CONT-EXC
+               ADD 1 TO CONT-LEIDOS
+               ADD EXC-PERC TO TOTAL-PERC
+               IF EXC-NOMI > WS-RECON-MAX-NOMI
+                   MOVE EXC-NOMI TO WS-RECON-MAX-NOMI
+               END-IF
+               READ EXCSAL AT END MOVE 1 TO WS-RECON-EOF
+           END-PERFORM.
+           CLOSE EXCSAL.
+      *---- The reconstructed max key is authoritative over the        --
+      *---- periodic checkpoint, which can lag it by up to             --
+      *---- WS-CHECKPOINT-EVERY records if the prior run abended       --
+      *---- between checkpoints.                                       --
+           IF WS-RECON-MAX-NOMI > WS-RESTART-NOMI
+               MOVE WS-RECON-MAX-NOMI TO WS-RESTART-NOMI
+           END-IF.
+
+      *-------------------- YTD department history --------------------
+       GRABA-HISTORICO.
+           OPEN I-O DEPTHIST.
+           IF WS-DEPTHIST-STATUS = "35"
+               OPEN OUTPUT DEPTHIST
+               CLOSE DEPTHIST
+               OPEN I-O DEPTHIST
+           END-IF.
+           PERFORM ACTUALIZA-HISTORICO VARYING I FROM 1 BY 1
+               UNTIL I > DEPT-COUNT.
+           CLOSE DEPTHIST.
+
+       ACTUALIZA-HISTORICO.
+           MOVE DEPT-CODE(I) TO DH-DEPT-CODE.
+           MOVE WS-PERIOD TO DH-PERIOD.
+           READ DEPTHIST
+               INVALID KEY
+                   MOVE DEPT-NAME(I) TO DH-DEPT-NAME
+                   MOVE DEPT-SAL(I) TO DH-TOTAL
+                   WRITE DH-REG
+               NOT INVALID KEY
+                   ADD DEPT-SAL(I) TO DH-TOTAL
+                   REWRITE DH-REG
+           END-READ.
+
+      *-------------------- GL posting extract --------------------
+       GENERA-GL.
+           OPEN OUTPUT GLEXTRACT.
+           PERFORM GRABA-GL-REG VARYING I FROM 1 BY 1
+               UNTIL I > DEPT-COUNT.
+           CLOSE GLEXTRACT.
+
+       GRABA-GL-REG.
+           MOVE DEPT-CC(I) TO GL-CC.
+           MOVE DEPT-SAL(I) TO GL-DEBIT.
+           MOVE WS-PERIOD TO GL-PERIOD.
+           WRITE GL-REG.
+
       *------------------------ Load names ------------------------
        CARGAR-NOMBRES.
-           MOVE "ADM" TO DEPT-NAME(1).
-           MOVE "CON" TO DEPT-NAME(2).
-           MOVE "MER" TO DEPT-NAME(3).
-           MOVE "SIS" TO DEPT-NAME(4).
-           MOVE "RH" TO DEPT-NAME(5).
-           MOVE "TEC" TO DEPT-NAME(6).
+           MOVE 0 TO DEPT-COUNT.
+           MOVE 0 TO DEPT-EOF.
+           OPEN INPUT DEPARTMENTS.
+           PERFORM LEE-DEPARTAMENTO.
+           PERFORM UNTIL DEPT-EOF = 1
+               IF DEPT-COUNT >= WS-DEPT-MAX
+                   DISPLAY "ERROR: DEPARTMENTS.DAT EXCEDE EL MAXIMO DE ",
+                           WS-DEPT-MAX, " DEPARTAMENTOS SOPORTADOS"
+                   CLOSE DEPARTMENTS
+                   STOP RUN
+               END-IF
+               ADD 1 TO DEPT-COUNT
+               MOVE DEPT-REG-CODE TO DEPT-CODE(DEPT-COUNT)
+               MOVE DEPT-REG-NAME TO DEPT-NAME(DEPT-COUNT)
+               MOVE DEPT-REG-CC   TO DEPT-CC(DEPT-COUNT)
+               MOVE 0 TO DEPT-SAL(DEPT-COUNT)
+               PERFORM LEE-DEPARTAMENTO
+           END-PERFORM.
+           CLOSE DEPARTMENTS.
+
+      *------------------------ Read departments ------------------------
+       LEE-DEPARTAMENTO.
+           READ DEPARTMENTS AT END MOVE 1 TO DEPT-EOF.
 
       *------------------------ Read data ------------------------
        LEE-EMPLEADO.
            READ EMPLOYEES AT END MOVE 1 TO EMP-EOF.
+           IF WS-RESTART-MODE = "S"
+               PERFORM UNTIL EMP-EOF = 1 OR EMP-NOMI > WS-RESTART-NOMI
+                   READ EMPLOYEES AT END MOVE 1 TO EMP-EOF
+               END-PERFORM
+               MOVE "N" TO WS-RESTART-MODE
+           END-IF.
+           PERFORM UNTIL EMP-EOF = 1 OR EMP-STATUS NOT = "I"
+               READ EMPLOYEES AT END MOVE 1 TO EMP-EOF
+           END-PERFORM.
 
       *---------------------- Calculo de salario ----------------------
        GENERA-SALARIO.
-           MOVE EMP-REG TO EMS-REG.
+           MOVE EMP-NOMI TO EMS-NOMI.
+           MOVE EMP-NOMB TO EMS-NOMB.
+           MOVE EMP-DEPT TO EMS-DEPT.
+           MOVE EMP-PERC TO EMS-PERC.
+           MOVE EMP-DEDU TO EMS-DEDU.
            COMPUTE EMS-SALA = EMS-PERC - EMS-DEDU.
-           PERFORM SALARIO-DEPT VARYING I FROM 1 BY 1 UNTIL I > 6.
-           WRITE EMS-REG.
-           ADD EMS-SALA TO TOTAL-SALA.
-           ADD 1 TO CONT-EMP.
+           COMPUTE EMS-ISR ROUNDED = EMS-DEDU * 0.60.
+           COMPUTE EMS-IMSS ROUNDED = EMS-DEDU * 0.30.
+           COMPUTE EMS-OTRAS-DEDU = EMS-DEDU - EMS-ISR - EMS-IMSS.
+           ADD 1 TO CONT-LEIDOS.
+           ADD EMS-PERC TO TOTAL-PERC.
+           IF EMS-SALA < 0
+               MOVE "SUELDO NETO NEGATIVO O INVALIDO" TO WS-EXC-MOTIVO
+               PERFORM ESCRIBE-EXCEPCION
+           ELSE
+               MOVE "N" TO WS-DEPT-MATCH
+               PERFORM SALARIO-DEPT VARYING I FROM 1 BY 1
+                   UNTIL I > DEPT-COUNT
+               IF WS-DEPT-MATCH = "N"
+                   MOVE "DEPARTAMENTO NO ENCONTRADO EN CATALOGO"
+                       TO WS-EXC-MOTIVO
+                   PERFORM ESCRIBE-EXCEPCION
+               ELSE
+                   WRITE EMS-REG
+                   ADD EMS-SALA TO TOTAL-SALA
+                   ADD 1 TO CONT-EMP
+               END-IF
+           END-IF.
+           ADD 1 TO WS-CONT-CHECK.
+           IF WS-CONT-CHECK >= WS-CHECKPOINT-EVERY
+               PERFORM GRABA-CHECKPOINT
+           END-IF.
            PERFORM LEE-EMPLEADO.
 
+      *------------------------ Exception handling ------------------------
+       ESCRIBE-EXCEPCION.
+           MOVE EMS-NOMI TO EXC-NOMI.
+           MOVE EMS-NOMB TO EXC-NOMB.
+           MOVE EMS-DEPT TO EXC-DEPT.
+           MOVE EMS-PERC TO EXC-PERC.
+           MOVE EMS-DEDU TO EXC-DEDU.
+           MOVE EMS-SALA TO EXC-SALA.
+           MOVE WS-EXC-MOTIVO TO EXC-MOTIVO.
+           WRITE EXC-REG.
+           ADD 1 TO CONT-EXC.
+
       *------------------------ Add salary ------------------------
        SALARIO-DEPT.
-           IF EMS-DEPT = DEPT-NAME(I)
-               ADD EMS-SALA TO DEPT-SAL(I).
-
-      *------------------------ DISP-SALARIO ------------------------
-       DISP-DEPT-SAL.
-           DISPLAY "SALARIO EN ", DEPT-NAME(I), ": ", DEPT-SAL(I).
+           IF EMS-DEPT = DEPT-CODE(I)
+               ADD EMS-SALA TO DEPT-SAL(I)
+               MOVE "S" TO WS-DEPT-MATCH
+           END-IF.
 
       *------------------------ DISP-SALARIO V2 ------------------------
        DISP-DEPT-SAL-V2.
-           DISPLAY "SALARIOS POR DEPARTAMENTOS:"
-           DISPLAY "  ADMIN   |   CONTA   |   MERCA   |   SISTE",
-                                        "   |   RR.HH   |   TECNO".
-           DISPLAY DEPT-SAL(1)," | ",DEPT-SAL(2)," | ",DEPT-SAL(3)," | "
-                                    ,DEPT-SAL(4)," | ",DEPT-SAL(5)," | "
-                                    ,DEPT-SAL(6).
+           DISPLAY "SALARIOS POR DEPARTAMENTOS:".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEPT-COUNT
+               DISPLAY "  ", DEPT-NAME(I), " (", DEPT-CODE(I), "): ",
+                       DEPT-SAL(I)
+           END-PERFORM.
            DISPLAY " ".
+           PERFORM IMPRIME-ENCABEZADO.
+           PERFORM ESCRIBE-DETALLE-DEPTO VARYING I FROM 1 BY 1
+               UNTIL I > DEPT-COUNT.
+
+      *------------------- Report header / page break -------------------
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE SPACES TO RPT-LINE.
+           STRING "REPORTE DE NOMINA - RESUMEN DE SALARIOS POR ",
+                   "DEPARTAMENTO" DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "FECHA DE CORRIDA: " WS-CURRENT-DATE
+                  "     PERIODO: " WS-PERIOD
+                  "     PAGINA: " WS-PAGE-NO
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "CODIGO  DEPARTAMENTO          CENTRO COSTO",
+                  "   TOTAL SALARIO" DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE 0 TO WS-LINE-COUNT.
+
+      *------------------- Report detail: one line per dept -------------
+       ESCRIBE-DETALLE-DEPTO.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM IMPRIME-ENCABEZADO
+           END-IF.
+           MOVE DEPT-SAL(I) TO WS-EDIT-DEPTSAL.
+           MOVE SPACES TO RPT-LINE.
+           STRING DEPT-CODE(I) "     " DEPT-NAME(I) "  " DEPT-CC(I)
+                  "   " WS-EDIT-DEPTSAL
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+      *------------------- Report trailer: run totals --------------------
+       IMPRIME-TOTALES.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM IMPRIME-ENCABEZADO
+           END-IF.
+           MOVE CONT-EMP TO WS-EDIT-CONT.
+           MOVE CONT-EXC TO WS-EDIT-EXC.
+           MOVE TOTAL-SALA TO WS-EDIT-TOTSALA.
+           MOVE TOTAL-PERC TO WS-EDIT-TOTPERC.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "TOTAL DE EMPLEADOS PROCESADOS: " WS-EDIT-CONT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "EMPLEADOS EN EXCEPCION:        " WS-EDIT-EXC
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "PERCEPCION TOTAL DE LA EMPRESA: " WS-EDIT-TOTPERC
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "SUELDO NETO TOTAL DE LA EMPRESA: " WS-EDIT-TOTSALA
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           IF WS-BALANCE-OK = "S"
+               STRING "BALANCE: CUADRADO" DELIMITED BY SIZE
+                   INTO RPT-LINE
+           ELSE
+               STRING "BALANCE: *** FUERA DE BALANCE ***"
+                   DELIMITED BY SIZE INTO RPT-LINE
+           END-IF.
+           WRITE RPT-LINE.
+           ADD 5 TO WS-LINE-COUNT.
+
+      *-------------------- Top/bottom earners ranking --------------------
+       GENERA-RANKING.
+           OPEN OUTPUT RANKRPT.
+           MOVE 0 TO WS-RANK-PAGE-NO.
+           MOVE 0 TO WS-RANK-LINE-COUNT.
+           MOVE "T" TO WS-RANK-SECTION.
+           PERFORM IMPRIME-ENCABEZADO-RANK.
+           SORT SORTWK-TOP
+               ON ASCENDING KEY SW-DEPT
+               ON DESCENDING KEY SW-SALA
+               USING EMPSAL
+               OUTPUT PROCEDURE IS ESCRIBE-TOP-N.
+           MOVE "B" TO WS-RANK-SECTION.
+           PERFORM IMPRIME-ENCABEZADO-RANK.
+           SORT SORTWK-BOT
+               ON ASCENDING KEY SW2-DEPT
+               ON ASCENDING KEY SW2-SALA
+               USING EMPSAL
+               OUTPUT PROCEDURE IS ESCRIBE-BOTTOM-N.
+           CLOSE RANKRPT.
+
+       IMPRIME-ENCABEZADO-RANK.
+           ADD 1 TO WS-RANK-PAGE-NO.
+           MOVE SPACES TO RANK-LINE.
+           STRING "REPORTE DE TOP EARNERS POR DEPARTAMENTO"
+               DELIMITED BY SIZE INTO RANK-LINE.
+           WRITE RANK-LINE.
+           MOVE SPACES TO RANK-LINE.
+           STRING "FECHA DE CORRIDA: " WS-CURRENT-DATE
+                  "     PAGINA: " WS-RANK-PAGE-NO
+               DELIMITED BY SIZE INTO RANK-LINE.
+           WRITE RANK-LINE.
+           MOVE SPACES TO RANK-LINE.
+           WRITE RANK-LINE.
+           MOVE SPACES TO RANK-LINE.
+           IF WS-RANK-SECTION = "T"
+               STRING "-- MEJORES " WS-RANK-TOPN " SUELDOS POR ",
+                      "DEPARTAMENTO --" DELIMITED BY SIZE INTO RANK-LINE
+           ELSE
+               STRING "-- PEORES " WS-RANK-TOPN " SUELDOS POR ",
+                      "DEPARTAMENTO --" DELIMITED BY SIZE INTO RANK-LINE
+           END-IF.
+           WRITE RANK-LINE.
+           MOVE 0 TO WS-RANK-LINE-COUNT.
+
+       ESCRIBE-TOP-N.
+           MOVE 0 TO WS-SORT-EOF.
+           MOVE 0 TO WS-RANK-COUNTER.
+           MOVE SPACES TO WS-RANK-PREV-DEPT.
+           PERFORM WITH TEST BEFORE UNTIL WS-SORT-EOF = 1
+               RETURN SORTWK-TOP
+                   AT END MOVE 1 TO WS-SORT-EOF
+               END-RETURN
+               IF WS-SORT-EOF NOT = 1
+                   IF SW-DEPT NOT = WS-RANK-PREV-DEPT
+                       MOVE SW-DEPT TO WS-RANK-PREV-DEPT
+                       MOVE 0 TO WS-RANK-COUNTER
+                   END-IF
+                   ADD 1 TO WS-RANK-COUNTER
+                   IF WS-RANK-COUNTER <= WS-RANK-TOPN
+                       MOVE SW-DEPT TO RANK-DEPT
+                       MOVE SW-NOMB TO RANK-NOMB
+                       MOVE SW-SALA TO RANK-SALA
+                       MOVE WS-RANK-COUNTER TO RANK-POS
+                       PERFORM ESCRIBE-RANK-LINEA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       ESCRIBE-BOTTOM-N.
+           MOVE 0 TO WS-SORT-EOF.
+           MOVE 0 TO WS-RANK-COUNTER.
+           MOVE SPACES TO WS-RANK-PREV-DEPT.
+           PERFORM WITH TEST BEFORE UNTIL WS-SORT-EOF = 1
+               RETURN SORTWK-BOT
+                   AT END MOVE 1 TO WS-SORT-EOF
+               END-RETURN
+               IF WS-SORT-EOF NOT = 1
+                   IF SW2-DEPT NOT = WS-RANK-PREV-DEPT
+                       MOVE SW2-DEPT TO WS-RANK-PREV-DEPT
+                       MOVE 0 TO WS-RANK-COUNTER
+                   END-IF
+                   ADD 1 TO WS-RANK-COUNTER
+                   IF WS-RANK-COUNTER <= WS-RANK-TOPN
+                       MOVE SW2-DEPT TO RANK-DEPT
+                       MOVE SW2-NOMB TO RANK-NOMB
+                       MOVE SW2-SALA TO RANK-SALA
+                       MOVE WS-RANK-COUNTER TO RANK-POS
+                       PERFORM ESCRIBE-RANK-LINEA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       ESCRIBE-RANK-LINEA.
+           IF WS-RANK-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM IMPRIME-ENCABEZADO-RANK
+           END-IF.
+           MOVE RANK-POS TO WS-EDIT-RANK-POS.
+           MOVE RANK-SALA TO WS-EDIT-RANK-SALA.
+           MOVE SPACES TO RANK-LINE.
+           STRING WS-EDIT-RANK-POS "  " RANK-DEPT "  " RANK-NOMB
+                  "  " WS-EDIT-RANK-SALA
+               DELIMITED BY SIZE INTO RANK-LINE.
+           WRITE RANK-LINE.
+           ADD 1 TO WS-RANK-LINE-COUNT.
 
        END PROGRAM 3EMP-SAL.
