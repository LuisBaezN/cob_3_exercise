@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author: Luis Angel Baez Nieto
+      * Date: 08/08/26
+      * Purpose: Maintenance program for the EMPLOYEES master
+      *          (add / change / inactivate), companion to 3EMP-SAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEES ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NOMI
+               FILE STATUS IS WS-EMPLOYEES-STATUS.
+           SELECT DEPARTMENTS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-TRANS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-RPT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEES.
+           COPY EMPREC.
+       FD  DEPARTMENTS.
+           COPY DEPTREC.
+       FD  MAINT-TRANS.
+       01  TX-REG.
+           02 TX-CODE PIC X(01).
+           02 TX-NOMI PIC 9(06).
+           02 TX-NOMB PIC X(20).
+           02 TX-DEPT PIC X(20).
+           02 TX-PERC PIC 9(05)V99.
+           02 TX-DEDU PIC 9(05).
+       FD  MAINT-RPT.
+       01  RPT-REG PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-EMPLOYEES-STATUS PIC X(02).
+       77  TX-EOF PIC 9 VALUE 0.
+       77  DEPT-EOF PIC 9 VALUE 0.
+       77  DEPT-COUNT PIC 9(3) VALUE 0.
+       77  WS-DEPT-MAX PIC 9(3) VALUE 50.
+       77  I PIC 9(3).
+       77  WS-DEPT-VALID PIC X(01) VALUE "N".
+       77  CONT-ALTA PIC 9(05) VALUE 0.
+       77  CONT-CAMBIO PIC 9(05) VALUE 0.
+       77  CONT-BAJA PIC 9(05) VALUE 0.
+       77  CONT-RECHAZO PIC 9(05) VALUE 0.
+       77  RPT-MOTIVO PIC X(40) VALUE SPACES.
+       01  DEPTS-NAME-TAB.
+           02 DEPTS-NAMES-ROW OCCURS 1 TO 50 TIMES
+                  DEPENDING ON DEPT-COUNT.
+               03 DEPT-CODE PIC X(03).
+               03 DEPT-NAME PIC X(20).
+               03 DEPT-CC   PIC X(06).
+       PROCEDURE DIVISION.
+      *------------------------ Main procedure ------------------------
+       MAIN-PROCEDURE.
+           PERFORM CARGAR-DEPARTAMENTOS.
+           OPEN INPUT MAINT-TRANS.
+           OPEN OUTPUT MAINT-RPT.
+           OPEN I-O EMPLOYEES.
+           IF WS-EMPLOYEES-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES
+               CLOSE EMPLOYEES
+               OPEN I-O EMPLOYEES
+           END-IF.
+           PERFORM LEE-TRANSACCION.
+           PERFORM PROCESA-TRANSACCION UNTIL TX-EOF = 1.
+           DISPLAY "ALTAS: ", CONT-ALTA, "  CAMBIOS: ", CONT-CAMBIO,
+                   "  BAJAS: ", CONT-BAJA, "  RECHAZOS: ", CONT-RECHAZO.
+           CLOSE EMPLOYEES.
+           CLOSE MAINT-TRANS.
+           CLOSE MAINT-RPT.
+           STOP RUN.
+
+      *------------------------ Load departments ------------------------
+       CARGAR-DEPARTAMENTOS.
+           MOVE 0 TO DEPT-COUNT.
+           MOVE 0 TO DEPT-EOF.
+           OPEN INPUT DEPARTMENTS.
+           PERFORM LEE-DEPARTAMENTO.
+           PERFORM UNTIL DEPT-EOF = 1
+               IF DEPT-COUNT >= WS-DEPT-MAX
+                   DISPLAY "ERROR: DEPARTMENTS.DAT EXCEDE EL MAXIMO DE ",
+                           WS-DEPT-MAX, " DEPARTAMENTOS SOPORTADOS"
+                   CLOSE DEPARTMENTS
+                   STOP RUN
+               END-IF
+               ADD 1 TO DEPT-COUNT
+               MOVE DEPT-REG-CODE TO DEPT-CODE(DEPT-COUNT)
+               MOVE DEPT-REG-NAME TO DEPT-NAME(DEPT-COUNT)
+               MOVE DEPT-REG-CC   TO DEPT-CC(DEPT-COUNT)
+               PERFORM LEE-DEPARTAMENTO
+           END-PERFORM.
+           CLOSE DEPARTMENTS.
+
+       LEE-DEPARTAMENTO.
+           READ DEPARTMENTS AT END MOVE 1 TO DEPT-EOF.
+
+      *------------------------ Read transactions ------------------------
+       LEE-TRANSACCION.
+           READ MAINT-TRANS AT END MOVE 1 TO TX-EOF.
+
+      *------------------------ Dispatch transaction ------------------------
+       PROCESA-TRANSACCION.
+           EVALUATE TX-CODE
+               WHEN "A"
+                   PERFORM ALTA-EMPLEADO
+               WHEN "C"
+                   PERFORM CAMBIO-EMPLEADO
+               WHEN "I"
+                   PERFORM BAJA-EMPLEADO
+               WHEN OTHER
+                   PERFORM GRABA-RECHAZO
+           END-EVALUATE.
+           PERFORM LEE-TRANSACCION.
+
+      *------------------------ Validate department ------------------------
+       VALIDA-DEPARTAMENTO.
+           MOVE "N" TO WS-DEPT-VALID.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEPT-COUNT
+               IF TX-DEPT = DEPT-CODE(I)
+                   MOVE "S" TO WS-DEPT-VALID
+               END-IF
+           END-PERFORM.
+
+      *------------------------ Add employee ------------------------
+       ALTA-EMPLEADO.
+           PERFORM VALIDA-DEPARTAMENTO.
+           IF WS-DEPT-VALID = "N"
+               MOVE "DEPARTAMENTO INVALIDO" TO RPT-MOTIVO
+               PERFORM GRABA-RECHAZO-TX
+           ELSE
+               MOVE TX-NOMI TO EMP-NOMI
+               READ EMPLOYEES
+                   INVALID KEY
+                       MOVE TX-NOMB TO EMP-NOMB
+                       MOVE TX-DEPT TO EMP-DEPT
+                       MOVE TX-PERC TO EMP-PERC
+                       MOVE TX-DEDU TO EMP-DEDU
+                       MOVE "A" TO EMP-STATUS
+                       WRITE EMP-REG
+                       ADD 1 TO CONT-ALTA
+                       MOVE "ALTA APLICADA" TO RPT-MOTIVO
+                       PERFORM GRABA-ACEPTADA
+                   NOT INVALID KEY
+                       MOVE "NOMINA YA EXISTE" TO RPT-MOTIVO
+                       PERFORM GRABA-RECHAZO-TX
+               END-READ
+           END-IF.
+
+      *------------------------ Change employee ------------------------
+       CAMBIO-EMPLEADO.
+           MOVE TX-NOMI TO EMP-NOMI.
+           READ EMPLOYEES
+               INVALID KEY
+                   MOVE "NOMINA NO EXISTE" TO RPT-MOTIVO
+                   PERFORM GRABA-RECHAZO-TX
+               NOT INVALID KEY
+                   PERFORM VALIDA-DEPARTAMENTO
+                   IF WS-DEPT-VALID = "N"
+                       MOVE "DEPARTAMENTO INVALIDO" TO RPT-MOTIVO
+                       PERFORM GRABA-RECHAZO-TX
+                   ELSE
+                       MOVE TX-NOMB TO EMP-NOMB
+                       MOVE TX-DEPT TO EMP-DEPT
+                       MOVE TX-PERC TO EMP-PERC
+                       MOVE TX-DEDU TO EMP-DEDU
+                       REWRITE EMP-REG
+                       ADD 1 TO CONT-CAMBIO
+                       MOVE "CAMBIO APLICADO" TO RPT-MOTIVO
+                       PERFORM GRABA-ACEPTADA
+                   END-IF
+           END-READ.
+
+      *------------------------ Inactivate employee ------------------------
+       BAJA-EMPLEADO.
+           MOVE TX-NOMI TO EMP-NOMI.
+           READ EMPLOYEES
+               INVALID KEY
+                   MOVE "NOMINA NO EXISTE" TO RPT-MOTIVO
+                   PERFORM GRABA-RECHAZO-TX
+               NOT INVALID KEY
+                   MOVE "I" TO EMP-STATUS
+                   REWRITE EMP-REG
+                   ADD 1 TO CONT-BAJA
+                   MOVE "BAJA APLICADA" TO RPT-MOTIVO
+                   PERFORM GRABA-ACEPTADA
+           END-READ.
+
+      *------------------------ Report lines ------------------------
+       GRABA-ACEPTADA.
+           MOVE SPACES TO RPT-REG.
+           STRING "OK   " TX-CODE " " TX-NOMI " " RPT-MOTIVO
+               DELIMITED BY SIZE INTO RPT-REG.
+           WRITE RPT-REG.
+
+       GRABA-RECHAZO-TX.
+           ADD 1 TO CONT-RECHAZO.
+           MOVE SPACES TO RPT-REG.
+           STRING "RECH " TX-CODE " " TX-NOMI " " RPT-MOTIVO
+               DELIMITED BY SIZE INTO RPT-REG.
+           WRITE RPT-REG.
+
+       GRABA-RECHAZO.
+           MOVE "CODIGO DE TRANSACCION DESCONOCIDO" TO RPT-MOTIVO.
+           PERFORM GRABA-RECHAZO-TX.
+
+       END PROGRAM EMPMAINT.
