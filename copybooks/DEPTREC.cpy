@@ -0,0 +1,8 @@
+      ******************************************************************
+      * DEPTREC - Department master record layout.
+      * Used by 3EMP-SAL (read-only) and EMPMAINT (validation).
+      ******************************************************************
+       01  DEPT-REG.
+           02 DEPT-REG-CODE   PIC X(03).
+           02 DEPT-REG-NAME   PIC X(20).
+           02 DEPT-REG-CC     PIC X(06).
